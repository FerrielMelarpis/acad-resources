@@ -0,0 +1,122 @@
+      * End-of-day account summary report for ACCOUNTS.DAT
+      * Copyright (C) 2014 Ferriel Lisandro B. Melarpis
+      * This program is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation, either version 3 of the License, or (at
+      * your option) any later version.
+      * This program is distributed in the hope that it will be useful, but
+      * WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
+      * General Public License for more details.
+      * You should have received a copy of the GNU General Public License
+      * along with this program.  If not, see <http://www.gnu.org/licenses/>.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. AcctSummary.
+	AUTHOR. FerrielMelarpis.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+      * read-only pass over ACCOUNTS.DAT in StudentRecords' indexed
+      * layout (RECORD KEY IS fusername). evil.cob and GENIO2.cob still
+      * write ACCOUNTS.DAT as a plain sequential file with a different
+      * field order, so this report only runs against StudentRecords'
+      * data until all three branches share one physical file format.
+	SELECT fp ASSIGN TO "ACCOUNTS.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS fusername
+            FILE STATUS IS Fp-Status.
+	SELECT Report-File ASSIGN TO "EODSUMRY"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD fp.
+	01 fuser.
+              02 fusername pic X(20).
+              02 fbirthday.
+                     03 fbmonth pic X(10).
+                     03 fbday pic 99.
+                     03 fbyear pic 9(4).
+              02 fuserpin pic 9(4).
+              02 fusermoney pic 9(5)V99.
+              02 ffailcount pic 9.
+              02 flocked pic X.
+	FD Report-File.
+	01 Report-Record pic X(100).
+
+	WORKING-STORAGE SECTION.
+       77 Fp-Status pic XX.
+       77 Eof pic X VALUE "N".
+       77 Account-Count pic 9(5) VALUE 0.
+       77 Total-Deposit pic 9(9)V99 VALUE 0.
+
+	PROCEDURE DIVISION.
+              PERFORM OpenFiles.
+              PERFORM ReadAccount UNTIL Eof = "Y".
+              PERFORM WriteTotals.
+              PERFORM CloseFiles.
+       STOP RUN.
+      * open ACCOUNTS.DAT read-only and start a fresh EODSUMRY report
+       OpenFiles.
+              OPEN INPUT fp.
+              IF Fp-Status NOT = "00"
+                     DISPLAY "ACCOUNTS.DAT not available; cannot run "
+                         "summary."
+                     STOP RUN
+              END-IF.
+              PERFORM ValidateLayout.
+              OPEN OUTPUT Report-File.
+       EXIT.
+      * sample the first record on file and sanity-check fbyear, the
+      * same guard StudentRecords runs before trusting this file's
+      * layout; then reopen so ReadAccount starts from the first record
+       ValidateLayout.
+              READ fp NEXT RECORD.
+              IF Fp-Status = "00"
+                     IF fbyear IS NOT NUMERIC
+                       OR fbyear < 1900 OR fbyear > 2099
+                            DISPLAY "ACCOUNTS.DAT does not match the "
+                                "layout this program expects."
+                            CLOSE fp
+                            STOP RUN
+                     END-IF
+                     CLOSE fp
+                     OPEN INPUT fp
+              END-IF.
+       EXIT.
+      * pull the next account and add a detail line to the report
+       ReadAccount.
+              READ fp NEXT RECORD
+                     AT END
+                            MOVE "Y" TO Eof
+                     NOT AT END
+                            ADD 1 TO Account-Count
+                            ADD fusermoney TO Total-Deposit
+                            PERFORM WriteDetail
+              END-READ.
+       EXIT.
+      * one report line per account on file
+       WriteDetail.
+              MOVE SPACES TO Report-Record.
+              STRING "Account: " fusername
+                     " Balance: " fusermoney
+                  DELIMITED BY SIZE INTO Report-Record
+              END-STRING.
+              WRITE Report-Record.
+       EXIT.
+      * closing line with the account count and grand total on deposit
+       WriteTotals.
+              MOVE SPACES TO Report-Record.
+              STRING "Accounts: " Account-Count
+                     " Total On Deposit: " Total-Deposit
+                  DELIMITED BY SIZE INTO Report-Record
+              END-STRING.
+              WRITE Report-Record.
+       EXIT.
+       CloseFiles.
+              CLOSE fp.
+              CLOSE Report-File.
+       EXIT.
+      * END OF PROGRAM
