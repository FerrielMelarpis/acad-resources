@@ -13,12 +13,29 @@
 	IDENTIFICATION DIVISION.
 	PROGRAM-ID. StudentRecords.
 	AUTHOR. FerrielMelarpis.
-	
+
 	ENVIRONMENT DIVISION.
 	INPUT-OUTPUT SECTION.
 	FILE-CONTROL.
-      * assign file pointer to the file
-	SELECT fp ASSIGN TO "ACCOUNTS.DAT".
+      * ACCOUNTS.DAT is now keyed by username so the branch is no longer
+      * limited to five accounts held in a working-storage array.
+	SELECT fp ASSIGN TO "ACCOUNTS.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS fusername
+            FILE STATUS IS Fp-Status.
+      * transaction audit trail; append-only, one line per Deposit/Withdraw
+	SELECT Audit-File ASSIGN TO "AUDITLOG.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS Audit-Status.
+      * archive of deleted accounts, written before DeleteUser commits
+	SELECT Archive-File ASSIGN TO "DELETED.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS Archive-Status.
+      * prior field values, written before an EditUser edit commits
+	SELECT History-File ASSIGN TO "EDITHIST.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS History-Status.
       * data declarations
 	DATA DIVISION.
       * structure for file
@@ -32,35 +49,122 @@
                      03 fbyear pic 9(4).
               02 fuserpin pic 9(4).
               02 fusermoney pic 9(5)V99.
+              02 ffailcount pic 9.
+              02 flocked pic X.
+	FD Audit-File.
+	01 Audit-Record pic X(100).
+	FD Archive-File.
+	01 Archive-Record pic X(100).
+	FD History-File.
+	01 History-Record pic X(100).
 	WORKING-STORAGE SECTION.
       * variables
-       77 eof pic 9 VALUE 0.
-       77 t pic 9.
        77 choice pic 9 VALUE 3.
        77 logchoice pic 9.
-       77 log pic 9.
        77 val pic 9(5)V99.
        77 cont pic X.
        77 tmpuser pic X(20).
-      * array of structures for retrieving data from file
-       01 useraccount.
-              02 user OCCURS 5 TIMES INDEXED BY cnt.
-                     03 username pic X(20).
-                     03 userbirthday.
-                            04 bmonth pic X(10).
-                            04 bday pic 99.
-                            04 byear pic 9(4).
-                     03 userpin pic 9(4).
-                     03 usermoney pic 9(5)V99.
+       77 tmppin pic 9(4).
+       77 Fp-Status pic XX.
+       77 Audit-Status pic XX.
+       77 Audit-Type pic X(8).
+       77 Audit-Date pic 9(8).
+       77 Audit-Time pic 9(8).
+       77 Archive-Status pic XX.
+       77 History-Status pic XX.
+      * prior field values captured by EditUser before ACCEPT overwrites them
+       77 Old-Pin pic 9(4).
+       77 Old-Month pic X(10).
+       77 Old-Day pic 99.
+       77 Old-Year pic 9(4).
+      * minimum age, in years, to open an account
+       77 Min-Age pic 9(2) VALUE 18.
+       01 Cur-Date-Rec.
+              02 Cur-Year pic 9(4).
+              02 Cur-Month pic 9(2).
+              02 Cur-Day pic 9(2).
+      * fbmonth is free-text, so the age check below only treats it as
+      * a calendar month when it parses as one; otherwise it falls back
+      * to a year-only comparison rather than guess a month
+       77 Birth-Month pic 9(2).
+       77 Age pic S9(3).
+      * PIN attempt lockout; override requires the supervisor PIN below
+       77 Super-Pin pic 9(4).
+       77 Supervisor-Pin pic 9(4) VALUE 9999.
+      * the username of whoever is currently logged in; SPACES = nobody
+       77 Logged-In pic X(20) VALUE SPACES.
       * main process
        PROCEDURE DIVISION.
-              MOVE 1 to cnt.
-              PERFORM ReadFile.
+              PERFORM OpenAccounts.
               PERFORM MainMenu UNTIL choice=0.
-              PERFORM WriteFile.
+              CLOSE fp.
+              CLOSE Audit-File.
+              CLOSE Archive-File.
+              CLOSE History-File.
        STOP RUN.
       * terminate
-      
+      * open ACCOUNTS.DAT for random access, creating it the first time
+       OpenAccounts.
+              OPEN I-O fp.
+              IF Fp-Status = "35"
+                     OPEN OUTPUT fp
+                     CLOSE fp
+                     OPEN I-O fp
+              ELSE
+                     IF Fp-Status NOT = "00"
+                            DISPLAY "ACCOUNTS.DAT not available; "
+                                "cannot run."
+                            STOP RUN
+                     END-IF
+                     PERFORM ValidateLayout
+              END-IF.
+              OPEN EXTEND Audit-File.
+              IF Audit-Status = "35"
+                     OPEN OUTPUT Audit-File
+                     CLOSE Audit-File
+                     OPEN EXTEND Audit-File
+              END-IF.
+              OPEN EXTEND Archive-File.
+              IF Archive-Status = "35"
+                     OPEN OUTPUT Archive-File
+                     CLOSE Archive-File
+                     OPEN EXTEND Archive-File
+              END-IF.
+              OPEN EXTEND History-File.
+              IF History-Status = "35"
+                     OPEN OUTPUT History-File
+                     CLOSE History-File
+                     OPEN EXTEND History-File
+              END-IF.
+       EXIT.
+      * sample the first record already on file and sanity-check fbyear;
+      * evil.cob's STUD-REC and StudentRecords write identically-sized
+      * records with different field order, so this catches a file
+      * written by the wrong branch instead of silently misreading it.
+       ValidateLayout.
+              READ fp NEXT RECORD.
+              IF Fp-Status = "00"
+                     IF fbyear IS NOT NUMERIC
+                       OR fbyear < 1900 OR fbyear > 2099
+                            DISPLAY "ACCOUNTS.DAT does not match the "
+                            DISPLAY "layout this program expects."
+                            CLOSE fp
+                            STOP RUN
+                     END-IF
+              END-IF.
+       EXIT.
+      * append one line to AUDITLOG.DAT for a completed Deposit/Withdraw
+       WriteAudit.
+              ACCEPT Audit-Date FROM DATE YYYYMMDD.
+              ACCEPT Audit-Time FROM TIME.
+              MOVE SPACES TO Audit-Record.
+              STRING fusername " " Audit-Type " " val
+                     " Balance: " fusermoney
+                     " " Audit-Date " " Audit-Time
+                  DELIMITED BY SIZE INTO Audit-Record
+              END-STRING.
+              WRITE Audit-Record.
+       EXIT.
       * function for displaying the main menu
        MainMenu.
        DISPLAY " ".
@@ -72,29 +176,42 @@
        DISPLAY "Enter choice: " WITH NO ADVANCING.
        ACCEPT choice.
        IF choice=1
-              IF cnt<=5
               PERFORM AddAccount
-              ELSE
-              DISPLAY "________________________________________"
-              DISPLAY "NOTICE: ACCOUNTS.DAT is already full!"
-              DISPLAY "________________________________________"
        END-IF.
        IF choice=2
               PERFORM Authenticate
-              PERFORM Transact UNTIL log=0
+              PERFORM Transact UNTIL Logged-In = SPACES
        END-IF.
        EXIT.
       * function for updating(increasing) user's money
        Deposit.
+       MOVE Logged-In TO fusername.
+       READ fp KEY IS fusername.
        DISPLAY "Amount to deposit : " WITH NO ADVANCING.
        ACCEPT val.
-       COMPUTE usermoney(log) = usermoney(log) + val.
+       IF val <= 99999.99 - fusermoney
+              COMPUTE fusermoney = fusermoney + val
+              REWRITE fuser
+              MOVE "DEPOSIT" TO Audit-Type
+              PERFORM WriteAudit
+       ELSE
+              DISPLAY "Your account can only hold up to 99999.99 pesos."
+       END-IF.
        EXIT.
-      * function for updating(decreasing) user's money 
+      * function for updating(decreasing) user's money
        Withdraw.
+       MOVE Logged-In TO fusername.
+       READ fp KEY IS fusername.
        DISPLAY "Amount to withdraw : " WITH NO ADVANCING.
        ACCEPT val.
-       COMPUTE usermoney(log) = usermoney(log) - val.
+       IF val <= fusermoney
+              COMPUTE fusermoney = fusermoney - val
+              REWRITE fuser
+              MOVE "WITHDRAW" TO Audit-Type
+              PERFORM WriteAudit
+       ELSE
+              DISPLAY "Insufficient funds."
+       END-IF.
        EXIT.
       * function (submenu) that processes logging in
        Transact.
@@ -112,19 +229,18 @@
               DISPLAY "Continue transaction? (Y/n) : " WITH NO ADVANCING
               ACCEPT cont
               IF cont="n"
-                     MOVE 0 TO log
+                     MOVE SPACES TO Logged-In
               END-IF
        END-IF
        IF logchoice=2
               PERFORM DeleteUser
-              MOVE 0 TO log
        END-IF
        IF logchoice=3
               PERFORM Deposit
               DISPLAY "Continue transaction? (Y/n) : " WITH NO ADVANCING
               ACCEPT cont
               IF cont="n"
-                     MOVE 0 TO log
+                     MOVE SPACES TO Logged-In
               END-IF
        END-IF
        IF logchoice=4
@@ -132,102 +248,167 @@
               DISPLAY "Continue transaction? (Y/n) : " WITH NO ADVANCING
               ACCEPT cont
               IF cont="n"
-                     MOVE 0 TO log
+                     MOVE SPACES TO Logged-In
               END-IF
        END-IF
-       EXIT. 
+       EXIT.
       * function for deleting the logged in user
        DeleteUser.
               DISPLAY "________________________________________"
               DISPLAY "=Delete Account="
-              SUBTRACT 1 FROM cnt GIVING cnt
-              MOVE user(cnt) TO user(log)
-              DISPLAY "Your account has been deleted."
-              MOVE 0 TO log
+              DISPLAY "Confirm delete? (Y/n) : " WITH NO ADVANCING
+              ACCEPT cont
+              IF cont = "n"
+                     DISPLAY "Delete cancelled."
+              ELSE
+                     MOVE Logged-In TO fusername
+                     READ fp KEY IS fusername
+                     PERFORM ArchiveDeleted
+                     DELETE fp RECORD
+                     DISPLAY "Your account has been deleted."
+                     MOVE SPACES TO Logged-In
+              END-IF
+       EXIT.
+      * copy the record being deleted to DELETED.DAT before it's gone
+       ArchiveDeleted.
+              MOVE SPACES TO Archive-Record.
+              STRING "Deleted: " fusername " Balance: " fusermoney
+                  DELIMITED BY SIZE INTO Archive-Record
+              END-STRING.
+              WRITE Archive-Record.
        EXIT.
       * function for editing the logged in user
        EditUser.
+              MOVE Logged-In TO fusername
+              READ fp KEY IS fusername
+              MOVE fuserpin TO Old-Pin
+              MOVE fbmonth TO Old-Month
+              MOVE fbday TO Old-Day
+              MOVE fbyear TO Old-Year
               DISPLAY "________________________________________"
               DISPLAY "=Edit Account="
               DISPLAY "Enter new name: " WITH NO ADVANCING
-              ACCEPT username(log)
+              ACCEPT tmpuser
               DISPLAY "Enter new PIN: " WITH NO ADVANCING
-              ACCEPT userpin(log)
+              ACCEPT fuserpin WITH NO ECHO
               DISPLAY "_Birhtday_"
               DISPLAY "Enter Month: " WITH NO ADVANCING
-              ACCEPT bmonth(log)
+              ACCEPT fbmonth
               DISPLAY "Enter Day: " WITH NO ADVANCING
-              ACCEPT bday(log)
+              ACCEPT fbday
               DISPLAY "Enter Year: " WITH NO ADVANCING
-              ACCEPT byear(log)
-              DISPLAY "Your account has been successfully updated."
+              ACCEPT fbyear
+              DISPLAY "Confirm changes? (Y/n) : " WITH NO ADVANCING
+              ACCEPT cont
+              IF cont = "n"
+                     DISPLAY "Edit cancelled."
+                     MOVE Old-Pin TO fuserpin
+                     MOVE Old-Month TO fbmonth
+                     MOVE Old-Day TO fbday
+                     MOVE Old-Year TO fbyear
+              ELSE
+                     PERFORM WriteHistory
+                     REWRITE fuser
+                     MOVE tmpuser TO Logged-In
+                     DISPLAY "Your account has been updated."
+              END-IF.
+       EXIT.
+      * append the pre-edit field values to EDITHIST.DAT before REWRITE commits
+       WriteHistory.
+              ACCEPT Audit-Date FROM DATE YYYYMMDD.
+              ACCEPT Audit-Time FROM TIME.
+              MOVE SPACES TO History-Record.
+              STRING fusername " OLD PIN:" Old-Pin
+                     " OLD BIRTHDAY:" Old-Month "/" Old-Day
+                     "/" Old-Year
+                     " " Audit-Date " " Audit-Time
+                  DELIMITED BY SIZE INTO History-Record
+              END-STRING.
+              WRITE History-Record.
        EXIT.
       * function for checking if account is valid
        Authenticate.
-       MOVE 1 TO t
        DISPLAY "Name: " WITH NO ADVANCING
        ACCEPT tmpuser
-       PERFORM UNTIL t=cnt
-              IF tmpuser = username(t)
-              MOVE t TO log
+       MOVE tmpuser TO fusername
+       READ fp KEY IS fusername
+              INVALID KEY
+              DISPLAY "User not found."
+              NOT INVALID KEY
+              IF flocked = "Y"
+                     PERFORM SupervisorOverride
               END-IF
-              ADD 1 TO t GIVING t
-       END-PERFORM
-       IF log>0
-       DISPLAY "PIN: " WITH NO ADVANCING
-       ACCEPT tmpuser
-              IF tmpuser=userpin(log)
-              DISPLAY "User Authenticated."
-              ELSE
-              DISPLAY "Invalid PIN."
-              MOVE 0 TO log
+              IF flocked NOT = "Y"
+                DISPLAY "PIN: " WITH NO ADVANCING
+                ACCEPT tmppin WITH NO ECHO
+                IF tmppin=fuserpin
+                  MOVE 0 TO ffailcount
+                  REWRITE fuser
+                  DISPLAY "User Authenticated."
+                  MOVE fusername TO Logged-In
+                ELSE
+                  ADD 1 TO ffailcount
+                  IF ffailcount >= 3
+                    MOVE "Y" TO flocked
+                    DISPLAY "Account locked: too many failed PINs."
+                  ELSE
+                    DISPLAY "Invalid PIN."
+                  END-IF
+                  REWRITE fuser
+                END-IF
               END-IF
+       END-READ
+       EXIT.
+      * supervisor override to unlock an account after repeated failures
+       SupervisorOverride.
+       DISPLAY "Account is locked. Supervisor PIN: " WITH NO ADVANCING.
+       ACCEPT Super-Pin WITH NO ECHO.
+       IF Super-Pin = Supervisor-Pin
+              MOVE 0 TO ffailcount
+              MOVE "N" TO flocked
+              REWRITE fuser
+              DISPLAY "Supervisor override accepted; account unlocked."
        ELSE
-       DISPLAY "User not found."
-       END-IF
+              DISPLAY "Supervisor override denied."
+       END-IF.
        EXIT.
       * function for adding users
        AddAccount.
        DISPLAY "Name: " WITH NO ADVANCING.
-       ACCEPT username(cnt).
-       DISPLAY "_Birthday_".
-       DISPLAY "-->Month: " WITH NO ADVANCING.
-       ACCEPT bmonth(cnt).
-       DISPLAY "-->Day  : " WITH NO ADVANCING.
-       ACCEPT bday(cnt).
-       DISPLAY "-->Year : " WITH NO ADVANCING.
-       ACCEPT byear(cnt).
-       DISPLAY "PIN: " WITH NO ADVANCING.
-       ACCEPT userpin(cnt)
-       MOVE 500.00 TO usermoney(cnt).
-       ADD 1 TO cnt GIVING cnt.
-       EXIT.
-      * function for writing the data to file
-       WriteFile.
-       MOVE 1 TO t.
-       OPEN OUTPUT fp.
-       PERFORM UNTIL t=cnt
-       MOVE user(t) TO fuser
-       ADD 1 TO t GIVING t
-       WRITE fuser
-       END-PERFORM.
-       CLOSE fp.
-       EXIT.
-      * function for reading data from file
-       ReadFile.
-       MOVE 1 TO cnt.
-       OPEN INPUT fp.
-       PERFORM UNTIL eof=1
-       READ fp
-       AT END MOVE 1 TO eof
-       NOT AT END
-       PERFORM Upload
-       END-PERFORM.
-       CLOSE fp.
-       EXIT.
-      * function for transferring each user info to array
-       Upload.
-       MOVE  fuser TO user(cnt)
-       ADD 1 TO cnt GIVING cnt.
+       ACCEPT tmpuser.
+       MOVE tmpuser TO fusername.
+       READ fp KEY IS fusername
+              INVALID KEY
+              DISPLAY "_Birthday_"
+              DISPLAY "-->Month: " WITH NO ADVANCING
+              ACCEPT fbmonth
+              DISPLAY "-->Day  : " WITH NO ADVANCING
+              ACCEPT fbday
+              DISPLAY "-->Year : " WITH NO ADVANCING
+              ACCEPT fbyear
+              ACCEPT Cur-Date-Rec FROM DATE YYYYMMDD
+              COMPUTE Age = Cur-Year - fbyear
+              IF fbmonth(1:2) IS NUMERIC
+                     MOVE fbmonth(1:2) TO Birth-Month
+                     IF Cur-Month < Birth-Month
+                        OR (Cur-Month = Birth-Month
+                            AND Cur-Day < fbday)
+                            COMPUTE Age = Age - 1
+                     END-IF
+              END-IF
+              IF Age < Min-Age
+                     DISPLAY "Must be at least 18 years old to "
+                         "open an account."
+              ELSE
+                     DISPLAY "PIN: " WITH NO ADVANCING
+                     ACCEPT fuserpin WITH NO ECHO
+                     MOVE 500.00 TO fusermoney
+                     MOVE 0 TO ffailcount
+                     MOVE "N" TO flocked
+                     WRITE fuser
+              END-IF
+              NOT INVALID KEY
+              DISPLAY "That username is already taken."
+       END-READ.
        EXIT.
-      * END OF PROGRAM
\ No newline at end of file
+      * END OF PROGRAM
