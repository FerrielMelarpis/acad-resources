@@ -0,0 +1,72 @@
+      * one-time migration utility for STUD-REC2's ACCOUNTS.DAT: widens
+      * file-cash from whole pesos (PIC 9(10)) to pesos-and-centavos
+      * (PIC 9(10)V99) and adds the file-year birthdate field STUD-REC2
+      * now expects (old records never captured a birth year, so
+      * file-year comes across as zero and needs a manual follow-up).
+      * Run once against an old ACCOUNTS.DAT, then copy the resulting
+      * ACCOUNTS.NEW over it before running STUD-REC2 again.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGCASH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OLDFILE ASSIGN TO "ACCOUNTS.DAT".
+       SELECT NEWFILE ASSIGN TO "ACCOUNTS.NEW".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLDFILE.
+       01 old-account.
+        02 old-name PIC A(20).
+        02 old-birthday.
+         03 old-month PIC 9(2).
+         03 old-day PIC 9(2).
+        02 old-pin PIC X(4).
+        02 old-cash PIC 9(10).
+        02 old-failcount PIC 9.
+        02 old-locked PIC X.
+
+       FD NEWFILE.
+       01 new-account.
+        02 new-name PIC A(20).
+        02 new-birthday.
+         03 new-month PIC 9(2).
+         03 new-day PIC 9(2).
+         03 new-year PIC 9(4).
+        02 new-pin PIC X(4).
+        02 new-cash PIC 9(10)V99.
+        02 new-failcount PIC 9.
+        02 new-locked PIC X.
+
+       WORKING-STORAGE SECTION.
+       77 EOF PIC 9 VALUE ZERO.
+       77 rec-count PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+        OPEN INPUT OLDFILE.
+        OPEN OUTPUT NEWFILE.
+        PERFORM UNTIL EOF = 1
+         READ OLDFILE
+         AT END MOVE 1 TO EOF
+          NOT AT END
+           PERFORM
+            MOVE old-name TO new-name
+            MOVE old-month TO new-month
+            MOVE old-day TO new-day
+            MOVE 0 TO new-year
+            MOVE old-pin TO new-pin
+            MOVE old-cash TO new-cash
+            MOVE old-failcount TO new-failcount
+            MOVE old-locked TO new-locked
+            WRITE new-account
+            ADD 1 TO rec-count
+           END-PERFORM
+        END-PERFORM.
+        CLOSE OLDFILE.
+        CLOSE NEWFILE.
+        DISPLAY "Migrated " rec-count " account(s) to ACCOUNTS.NEW.".
+        DISPLAY "Birth years came across as 0000 - update them with".
+        DISPLAY "[1] Edit Account before relying on the age rule".
+        DISPLAY "Copy ACCOUNTS.NEW over ACCOUNTS.DAT before next run.".
+       STOP RUN.
