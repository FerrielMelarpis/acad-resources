@@ -4,6 +4,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT ATMREC ASSIGN TO "ACCOUNTS.DAT".
+       SELECT AUDITFILE ASSIGN TO "AUDITLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS audit-status.
+       SELECT ARCHFILE ASSIGN TO "DELETED.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS arch-status.
+       SELECT HISTFILE ASSIGN TO "EDITHIST.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS hist-status.
 
        DATA DIVISION.
        FILE SECTION.
@@ -13,8 +22,20 @@
         02 file-birthday.
          03 file-month PIC 9(2).
          03 file-day PIC 9(2).
+         03 file-year PIC 9(4).
         02 file-pin PIC X(4).
-        02 file-cash PIC 9(10).
+        02 file-cash PIC 9(10)V99.
+        02 file-failcount PIC 9.
+        02 file-locked PIC X.
+
+       FD AUDITFILE.
+       01 audit-record PIC X(100).
+
+       FD ARCHFILE.
+       01 arch-record PIC X(100).
+
+       FD HISTFILE.
+       01 hist-record PIC X(100).
 
        01 ATM.
         02 account OCCURS 5 TIMES INDEXED BY counter.
@@ -22,8 +43,11 @@
          03 birthdate.
           04 birthmonth PIC 9(2).
           04 birthday PIC 9(2).
+          04 birthyear PIC 9(4).
          03 pin PIC X(4).
-         03 cash PIC 9(10).
+         03 cash PIC 9(10)V99.
+         03 failcount PIC 9.
+         03 locked PIC X.
 
        WORKING-STORAGE SECTION.
        77 EOF PIC 9 VALUE ZERO.
@@ -33,7 +57,31 @@
        77 temp PIC 9(1) VALUE ZERO.
        77 searchname PIC A(20).
        77 pass PIC X(4).
-       77 transaction PIC 9(10).
+       77 transaction PIC 9(10)V99.
+       77 supervisor-pin PIC X(4) VALUE "9999".
+       77 super-try PIC X(4).
+       77 audit-status PIC XX.
+       77 audit-type PIC X(8).
+       77 audit-date PIC 9(8).
+       77 audit-time PIC 9(8).
+       77 dupindex PIC 9(1).
+       77 dupfound PIC 9(1).
+       77 min-age PIC 9(2) VALUE 18.
+       01 cur-date-rec.
+        02 cur-year PIC 9(4).
+        02 cur-month PIC 9(2).
+        02 cur-day PIC 9(2).
+       77 age-years PIC S9(3).
+       77 arch-status PIC XX.
+       77 delconfirm PIC X.
+       77 hist-status PIC XX.
+       77 editconfirm PIC X.
+      * prior field values captured by choice2=1 before ACCEPT overwrites them
+       77 old-name PIC A(20).
+       77 old-birthmonth PIC 9(2).
+       77 old-birthday PIC 9(2).
+       77 old-birthyear PIC 9(4).
+       77 old-pin PIC X(4).
 
        PROCEDURE DIVISION.
         MOVE 1 TO counter.
@@ -43,18 +91,49 @@
          AT END MOVE 1 TO EOF
           NOT AT END
            PERFORM
+            IF counter = 1
+             IF file-month IS NOT NUMERIC OR file-day IS NOT NUMERIC
+               OR file-month < 1 OR file-month > 12
+               OR file-day < 1 OR file-day > 31
+              DISPLAY "ACCOUNTS.DAT does not match the layout this "
+              DISPLAY "program expects."
+              CLOSE ATMREC
+              STOP RUN
+             END-IF
+            END-IF
             MOVE file-name TO name(counter)
             MOVE file-month TO birthmonth(counter)
             MOVE file-day TO birthday(counter)
+            MOVE file-year TO birthyear(counter)
             MOVE file-pin TO pin(counter)
             MOVE file-cash to cash(counter)
+            MOVE file-failcount TO failcount(counter)
+            MOVE file-locked TO locked(counter)
             DISPLAY name(counter)" "birthmonth(counter)" "
-            DISPLAY birthday(counter)" "pin(counter)" "cash(counter)
+            DISPLAY birthday(counter)" "cash(counter)
             COMPUTE counter = counter + 1
             DISPLAY counter
            END-PERFORM
         END-PERFORM.
         CLOSE ATMREC.
+        OPEN EXTEND AUDITFILE.
+        IF audit-status = "35"
+         OPEN OUTPUT AUDITFILE
+         CLOSE AUDITFILE
+         OPEN EXTEND AUDITFILE
+        END-IF.
+        OPEN EXTEND ARCHFILE.
+        IF arch-status = "35"
+         OPEN OUTPUT ARCHFILE
+         CLOSE ARCHFILE
+         OPEN EXTEND ARCHFILE
+        END-IF.
+        OPEN EXTEND HISTFILE.
+        IF hist-status = "35"
+         OPEN OUTPUT HISTFILE
+         CLOSE HISTFILE
+         OPEN EXTEND HISTFILE
+        END-IF.
         PERFORM UNTIL choice=3
          DISPLAY " "
          DISPLAY "[1] Create new account"
@@ -66,15 +145,43 @@
           IF counter<6
            DISPLAY "Name: "
            ACCEPT name(counter)
+           MOVE 1 TO dupindex
+           MOVE 0 TO dupfound
+           PERFORM UNTIL dupindex = counter
+            IF name(dupindex) = name(counter)
+             MOVE 1 TO dupfound
+            END-IF
+            COMPUTE dupindex = dupindex + 1
+           END-PERFORM
+           IF dupfound = 1
+            DISPLAY "That name is already taken."
+           ELSE
            DISPLAY "Birthday"
            DISPLAY "Month: "
            ACCEPT birthmonth(counter)
            DISPLAY "Day: "
            ACCEPT birthday(counter)
+           DISPLAY "Year: "
+           ACCEPT birthyear(counter)
+           ACCEPT cur-date-rec FROM DATE YYYYMMDD
+           COMPUTE age-years = cur-year - birthyear(counter)
+           IF cur-month < birthmonth(counter)
+            OR (cur-month = birthmonth(counter)
+                AND cur-day < birthday(counter))
+            COMPUTE age-years = age-years - 1
+           END-IF
+           IF age-years < min-age
+            DISPLAY "Must be at least 18 years old to open an account."
+           ELSE
            DISPLAY "Pin: "
-           ACCEPT pin(counter)
+           ACCEPT pin(counter) WITH NO ECHO
            COMPUTE cash(counter) = 500
+           MOVE 0 TO failcount(counter)
+           MOVE "N" TO locked(counter)
            COMPUTE counter = counter + 1
+           PERFORM WRITEDATA
+           END-IF
+           END-IF
           ELSE
            DISPLAY "The database is full."
           END-IF
@@ -87,10 +194,18 @@
           MOVE 1 TO temp
           PERFORM UNTIL temp = counter
            IF name(temp) = searchname
+            IF locked(temp) = "Y"
+             PERFORM SUPEROVERRIDE
+            END-IF
+            IF locked(temp) = "Y"
+             MOVE counter TO temp
+            ELSE
             DISPLAY "Password: "
-            ACCEPT pass
+            ACCEPT pass WITH NO ECHO
       *If the password input matches the pin, the user will be allowed to tamper with the account in 4 ways: edit, delete, deposit or withdraw
             IF pin(temp) = pass
+             COMPUTE failcount(temp) = 0
+             PERFORM WRITEDATA
              MOVE 1 TO repeat
              PERFORM UNTIL repeat=2
               DISPLAY " "
@@ -100,6 +215,11 @@
               DISPLAY "[4] Withdraw"
               ACCEPT choice2
               IF choice2 = 1
+               MOVE name(temp) TO old-name
+               MOVE birthmonth(temp) TO old-birthmonth
+               MOVE birthday(temp) TO old-birthday
+               MOVE birthyear(temp) TO old-birthyear
+               MOVE pin(temp) TO old-pin
                DISPLAY "Name: "
                ACCEPT name(temp)
                DISPLAY "Birthday"
@@ -107,19 +227,44 @@
                ACCEPT birthmonth(temp)
                DISPLAY "Day: "
                ACCEPT birthday(temp)
+               DISPLAY "Year: "
+               ACCEPT birthyear(temp)
                DISPLAY "Pin: "
-               ACCEPT pin(temp)
-               MOVE 2 TO repeat
+               ACCEPT pin(temp) WITH NO ECHO
+               DISPLAY "Confirm changes? (Y/n): "
+               ACCEPT editconfirm
+               IF editconfirm = "n"
+                DISPLAY "Edit cancelled."
+                MOVE old-name TO name(temp)
+                MOVE old-birthmonth TO birthmonth(temp)
+                MOVE old-birthday TO birthday(temp)
+                MOVE old-birthyear TO birthyear(temp)
+                MOVE old-pin TO pin(temp)
+               ELSE
+                PERFORM WRITEHIST
+                PERFORM WRITEDATA
+                MOVE 2 TO repeat
+               END-IF
               END-IF
               IF choice2 = 2
-               COMPUTE counter = counter - 1
-               MOVE name(counter) TO name(temp)
-               MOVE birthmonth(counter) TO birthmonth(temp)
-               MOVE birthday(counter) TO birthday(temp)
-               MOVE pin(counter) TO pin(temp)
-               MOVE cash(counter) TO cash(temp)
-               DISPLAY "Account Deleted"
-               MOVE 2 TO repeat
+               DISPLAY "Confirm delete? (Y/n): "
+               ACCEPT delconfirm
+               IF delconfirm = "n"
+                DISPLAY "Delete cancelled."
+               ELSE
+                PERFORM ARCHIVEDELETE
+                COMPUTE counter = counter - 1
+                MOVE name(counter) TO name(temp)
+                MOVE birthmonth(counter) TO birthmonth(temp)
+                MOVE birthday(counter) TO birthday(temp)
+                MOVE pin(counter) TO pin(temp)
+                MOVE cash(counter) TO cash(temp)
+                MOVE failcount(counter) TO failcount(temp)
+                MOVE locked(counter) TO locked(temp)
+                DISPLAY "Account Deleted"
+                PERFORM WRITEDATA
+                MOVE 2 TO repeat
+               END-IF
               END-IF
               IF choice2 = 3
                DISPLAY "Deposit"
@@ -127,6 +272,9 @@
                ACCEPT transaction
                IF transaction <= 9999999999 - cash(temp)
                 COMPUTE cash(temp) = cash(temp) + transaction
+                MOVE "DEPOSIT" TO audit-type
+                PERFORM WRITEAUDIT
+                PERFORM WRITEDATA
                ELSE
                 DISPLAY "Your account can only store" WITH NO ADVANCING
                 DISPLAY " up to 9999999999 pesos"
@@ -142,6 +290,9 @@
                ACCEPT transaction
                IF transaction <= cash(temp)
                 COMPUTE cash(temp) = cash(temp) - transaction
+                MOVE "WITHDRAW" TO audit-type
+                PERFORM WRITEAUDIT
+                PERFORM WRITEDATA
                ELSE
                 DISPLAY "Insufficient funds"
                END-IF
@@ -153,8 +304,16 @@
              END-PERFORM
              MOVE counter TO temp
             ELSE
-             DISPLAY "Incorrect PIN, returning to main menu..."
-             MOVE counter TO temp 
+             COMPUTE failcount(temp) = failcount(temp) + 1
+             IF failcount(temp) >= 3
+              MOVE "Y" TO locked(temp)
+              DISPLAY "Account locked: too many failed PINs."
+             ELSE
+              DISPLAY "Incorrect PIN, returning to main menu..."
+             END-IF
+             PERFORM WRITEDATA
+             MOVE counter TO temp
+            END-IF
             END-IF
            ELSE
             COMPUTE temp = temp + 1
@@ -163,27 +322,89 @@
          END-IF
       *for debug purposes only, displays all account information for all users
          IF choice = 4
-          MOVE 1 TO temp
-          PERFORM UNTIL temp = counter
-           DISPLAY "Name: "name(temp)
-           DISPLAY "Birthday: "birthmonth(temp)"/"birthday(temp)
-           DISPLAY "PIN: "pin(temp)
-           DISPLAY "Funds: "cash(temp)
-           COMPUTE temp = temp + 1
-          END-PERFORM
+          DISPLAY "Supervisor PIN: "
+          ACCEPT super-try WITH NO ECHO
+          IF super-try NOT = supervisor-pin
+           DISPLAY "Supervisor override denied."
+          ELSE
+           MOVE 1 TO temp
+           PERFORM UNTIL temp = counter
+            DISPLAY "Name: "name(temp)
+            DISPLAY "Birthday: "birthmonth(temp)"/"birthday(temp)
+            DISPLAY "PIN: "pin(temp)
+            DISPLAY "Funds: "cash(temp)
+            COMPUTE temp = temp + 1
+           END-PERFORM
+          END-IF
          END-IF
 
         END-PERFORM.
+        CLOSE AUDITFILE.
+        CLOSE ARCHFILE.
+        CLOSE HISTFILE.
+       STOP RUN.
+      * rewrites the whole of ACCOUNTS.DAT from the in-memory ATM table;
+      * called after every transaction so a crash can lose at most one
+      * in-flight change instead of an entire session's worth
+       WRITEDATA.
         OPEN OUTPUT ATMREC.
          MOVE 1 TO temp.
          PERFORM UNTIL temp = counter
           MOVE name(temp) TO file-name
           MOVE birthmonth(temp) TO file-month
           MOVE birthday(temp) TO file-day
+          MOVE birthyear(temp) TO file-year
           MOVE pin(temp) TO file-pin
           MOVE cash(temp) TO file-cash
+          MOVE failcount(temp) TO file-failcount
+          MOVE locked(temp) TO file-locked
           WRITE file-account
           COMPUTE temp = temp + 1
          END-PERFORM.
         CLOSE ATMREC.
-       STOP RUN.
+       EXIT.
+
+       WRITEHIST.
+        ACCEPT audit-date FROM DATE YYYYMMDD.
+        ACCEPT audit-time FROM TIME.
+        MOVE SPACES TO hist-record.
+        STRING old-name " OLD PIN:" old-pin
+               " OLD BIRTHDAY:" old-birthmonth "/" old-birthday
+               " " audit-date " " audit-time
+            DELIMITED BY SIZE INTO hist-record
+        END-STRING.
+        WRITE hist-record.
+        EXIT.
+
+       ARCHIVEDELETE.
+        MOVE SPACES TO arch-record.
+        STRING "Deleted: " name(temp) " Balance: " cash(temp)
+            DELIMITED BY SIZE INTO arch-record
+        END-STRING.
+        WRITE arch-record.
+        EXIT.
+
+       WRITEAUDIT.
+        ACCEPT audit-date FROM DATE YYYYMMDD.
+        ACCEPT audit-time FROM TIME.
+        MOVE SPACES TO audit-record.
+        STRING name(temp) " " audit-type " " transaction
+               " Balance: " cash(temp)
+               " " audit-date " " audit-time
+            DELIMITED BY SIZE INTO audit-record
+        END-STRING.
+        WRITE audit-record.
+        EXIT.
+
+       SUPEROVERRIDE.
+        DISPLAY "Account is locked. Supervisor PIN: ".
+        ACCEPT super-try WITH NO ECHO.
+        IF super-try = supervisor-pin
+         COMPUTE failcount(temp) = 0
+         MOVE "N" TO locked(temp)
+         DISPLAY "Supervisor override accepted; account unlocked."
+         PERFORM WRITEDATA
+        ELSE
+         DISPLAY "Supervisor override denied."
+        END-IF.
+        EXIT.
