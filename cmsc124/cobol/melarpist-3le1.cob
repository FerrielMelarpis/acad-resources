@@ -16,8 +16,72 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. melarpist-3le1.
+      * environment: files used by the payroll run
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Timecard-File ASSIGN TO "TIMECARDS"
+               FILE STATUS IS TC-Status.
+           SELECT Rate-File ASSIGN TO "PAYRATES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Rate-Name
+               FILE STATUS IS Rate-Status.
+           SELECT Payslip-File ASSIGN TO "PAYSLIPS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Slip-Status.
+           SELECT Register-File ASSIGN TO "PAYROLL-REGISTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Reg-Cutoff-Date
+               FILE STATUS IS Reg-Status.
+      * weekly DTR accumulation, keyed by employee and date, so a
+      * semi-monthly total can be rolled up across several days
+           SELECT DTR-File ASSIGN TO "WEEKLYDTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DTR-Key
+               FILE STATUS IS DTR-Status.
       * variable declarations
        DATA DIVISION.
+       FILE SECTION.
+      * one day's DTR entry for one employee, fed in for a batch run
+       FD Timecard-File.
+       01 TC-Record.
+          02 TC-Name pic X(20).
+          02 TC-Age pic 9(2).
+          02 TC-Date pic 9(8).
+          02 TC-In-Hour pic 9(2).
+          02 TC-In-Minute pic 9(2).
+          02 TC-Out-Hour pic 9(2).
+          02 TC-Out-Minute pic 9(2).
+      * pay-rate table keyed by employee, so rate changes don't need a recompile
+       FD Rate-File.
+       01 Rate-Record.
+          02 Rate-Name pic X(20).
+          02 Rate-Normal pic 9(3)V99.
+          02 Rate-Overtime pic 9(3)V99.
+      * printable payslip left behind for each employee on every run
+       FD Payslip-File.
+       01 Payslip-Record pic X(100).
+      * period-to-date payroll totals, keyed by cutoff date
+       FD Register-File.
+       01 Register-Record.
+          02 Reg-Cutoff-Date pic 9(8).
+          02 Reg-Emp-Count pic 9(5).
+          02 Reg-Total-Normal pic 9(7)V99.
+          02 Reg-Total-Overtime pic 9(7)V99.
+          02 Reg-Total-Pay pic 9(7)V99.
+      * one employee's accumulated worked minutes for one DTR date;
+      * DTR-Posted = "Y" once those minutes were paid out immediately
+      * (Batch-Post-Mode "P"), so SEMI-MONTHLY-RUN knows to skip them
+       FD DTR-File.
+       01 DTR-Record.
+          02 DTR-Key.
+             03 DTR-Name pic X(20).
+             03 DTR-Date pic 9(8).
+          02 DTR-Minutes pic 9(5).
+          02 DTR-Posted pic X.
        WORKING-STORAGE SECTION.
        77 Name pic X(20).
        77 Age pic 9(2).
@@ -38,12 +102,107 @@
        77 otpay pic 9(5)V9(2).
        77 otmpay pic 9(5)V9(2).
        77 othpay pic 9(5)V9(2).
+      * pay rate actually applied to the current employee (looked up or default)
+       77 Normal-Rate pic 9(3)V99 VALUE 65.00.
+       77 OT-Rate pic 9(3)V99 VALUE 115.00.
+       77 Total-Minutes pic 9(4).
+      * batch-run / period controls
+       77 Run-Mode pic X VALUE "I".
+       77 Cutoff-Date pic 9(8) VALUE 0.
+       77 TC-Status pic XX.
+       77 Rate-Status pic XX.
+       77 Slip-Status pic XX.
+       77 Reg-Status pic XX.
+       77 Rate-Unavail pic 9 VALUE 0.
+       77 TC-Eof pic 9 VALUE 0.
+       77 Valid-Time pic 9 VALUE 0.
+       77 Run-Count pic 9(5) VALUE 0.
+       77 Run-Normal pic 9(7)V99 VALUE 0.
+       77 Run-OT pic 9(7)V99 VALUE 0.
+       77 Run-Pay pic 9(7)V99 VALUE 0.
+       77 DTR-Status pic XX.
+       77 DTR-Eof pic 9 VALUE 0.
+      * whether a batch run pays each shift as it's scanned (P) or only
+      * accumulates WEEKLYDTR for a later semi-monthly rollup to pay
+      * (D) - keeps a daily batch feeding a semi-monthly period from
+      * paying and registering the same shift twice
+       77 Batch-Post-Mode pic X VALUE "P".
+      * normal-hours ceiling for one semi-monthly period, past which
+      * accumulated DTR minutes are paid at the overtime rate instead
+       77 Period-Normal-Hours pic 9(3) VALUE 88.
+       77 Period-Normal-Minutes pic 9(5).
+       77 Period-Total-Minutes pic 9(5) VALUE 0.
+       77 Period-Start pic 9(8).
+       77 Period-End pic 9(8).
+      * age-based pay policy applied in CALCULATE/SEMI-CALCULATE: a
+      * shift-length cap for minor employees and a pay differential for
+      * senior-citizen employees, same named-constant style as the
+      * rates above
+       77 Minor-Age-Limit pic 9(2) VALUE 18.
+       77 Minor-Max-Minutes pic 9(4) VALUE 240.
+       77 Senior-Age-Limit pic 9(2) VALUE 60.
+       77 Senior-Differential pic 9V99 VALUE 1.10.
       * main procedure of the program
        PROCEDURE DIVISION.
-       PERFORM SCAN.
-       PERFORM CALCULATE.
-       PERFORM PRINT.
+       PERFORM OPEN-FILES.
+       DISPLAY "Cutoff date (YYYYMMDD): " WITH NO ADVANCING.
+       ACCEPT Cutoff-Date.
+       DISPLAY "Run mode - (B)atch from TIMECARDS, (I)nteractive, or "
+           WITH NO ADVANCING.
+       DISPLAY "(S)emi-monthly DTR rollup: " WITH NO ADVANCING.
+       ACCEPT Run-Mode.
+       IF Run-Mode = "B" OR Run-Mode = "b"
+          DISPLAY "Pay each shift now, or only accumulate DTR for a "
+              WITH NO ADVANCING
+          DISPLAY "later semi-monthly rollup? (P/D): " WITH NO ADVANCING
+          ACCEPT Batch-Post-Mode
+          PERFORM BATCH-RUN
+       ELSE
+          IF Run-Mode = "S" OR Run-Mode = "s"
+             PERFORM SEMI-MONTHLY-RUN
+          ELSE
+             PERFORM SCAN
+             PERFORM CALCULATE
+             PERFORM PRINT
+             MOVE 1 TO Run-Count
+             MOVE Normal-Pay TO Run-Normal
+             MOVE OverTime-Pay TO Run-OT
+             MOVE Total-Pay TO Run-Pay
+             PERFORM POST-REGISTER
+          END-IF
+       END-IF.
+       PERFORM CLOSE-FILES.
        STOP RUN.
+      * open the rate table, payslip file and payroll register for the run
+       OPEN-FILES.
+         OPEN INPUT Rate-File.
+         IF Rate-Status NOT = "00"
+            DISPLAY "PAYRATES not available; rates default to 65/115."
+            MOVE 1 TO Rate-Unavail
+         END-IF.
+         OPEN OUTPUT Payslip-File.
+         OPEN I-O Register-File.
+         IF Reg-Status = "35"
+            OPEN OUTPUT Register-File
+            CLOSE Register-File
+            OPEN I-O Register-File
+         END-IF.
+         OPEN I-O DTR-File.
+         IF DTR-Status = "35"
+            OPEN OUTPUT DTR-File
+            CLOSE DTR-File
+            OPEN I-O DTR-File
+         END-IF.
+       EXIT.
+      * close whatever OPEN-FILES managed to open
+       CLOSE-FILES.
+         IF Rate-Unavail NOT = 1
+            CLOSE Rate-File
+         END-IF.
+         CLOSE Payslip-File.
+         CLOSE Register-File.
+         CLOSE DTR-File.
+       EXIT.
       * function for scanning the user's input
        SCAN.
          DISPLAY "Name: " WITH NO ADVANCING.
@@ -51,36 +210,253 @@
          DISPLAY "Age: " WITH NO ADVANCING.
          ACCEPT Age.
          DISPLAY "Time In".
-         DISPLAY "Hours: " WITH NO ADVANCING.
-         ACCEPT In-Hour.
-         DISPLAY "Minutes: " WITH NO ADVANCING.
-         ACCEPT In-Minute.
+         MOVE 0 TO Valid-Time.
+         PERFORM UNTIL Valid-Time = 1
+            DISPLAY "Hours (0-23): " WITH NO ADVANCING
+            ACCEPT In-Hour
+            DISPLAY "Minutes (0-59): " WITH NO ADVANCING
+            ACCEPT In-Minute
+            IF In-Hour <= 23 AND In-Minute <= 59
+               MOVE 1 TO Valid-Time
+            ELSE
+               DISPLAY "Invalid time entered; please re-enter."
+            END-IF
+         END-PERFORM.
          DISPLAY "Time Out".
-         DISPLAY "Hours: " WITH NO ADVANCING.
-         ACCEPT Out-Hour.
-         DISPLAY "Minutes: " WITH NO ADVANCING.
-         ACCEPT Out-Minute.
+         MOVE 0 TO Valid-Time.
+         PERFORM UNTIL Valid-Time = 1
+            DISPLAY "Hours (0-23): " WITH NO ADVANCING
+            ACCEPT Out-Hour
+            DISPLAY "Minutes (0-59): " WITH NO ADVANCING
+            ACCEPT Out-Minute
+            IF Out-Hour <= 23 AND Out-Minute <= 59
+               MOVE 1 TO Valid-Time
+            ELSE
+               DISPLAY "Invalid time entered; please re-enter."
+            END-IF
+         END-PERFORM.
+       EXIT.
+      * function for running a whole crew's timecards in one pass
+       BATCH-RUN.
+         MOVE 0 TO TC-Eof.
+         MOVE 0 TO Run-Count.
+         MOVE 0 TO Run-Normal.
+         MOVE 0 TO Run-OT.
+         MOVE 0 TO Run-Pay.
+         OPEN INPUT Timecard-File.
+         IF TC-Status NOT = "00"
+            DISPLAY "TIMECARDS not available; cannot run batch payroll."
+         ELSE
+            PERFORM UNTIL TC-Eof = 1
+               READ Timecard-File
+                  AT END MOVE 1 TO TC-Eof
+                  NOT AT END
+                     PERFORM PROCESS-TIMECARD
+               END-READ
+            END-PERFORM
+            CLOSE Timecard-File
+            IF Batch-Post-Mode NOT = "D"
+               AND Batch-Post-Mode NOT = "d"
+               PERFORM POST-REGISTER
+            END-IF
+         END-IF.
+       EXIT.
+      * one timecard record through edit-check, CALCULATE and PRINT
+       PROCESS-TIMECARD.
+         MOVE TC-Name TO Name.
+         MOVE TC-Age TO Age.
+         MOVE TC-In-Hour TO In-Hour.
+         MOVE TC-In-Minute TO In-Minute.
+         MOVE TC-Out-Hour TO Out-Hour.
+         MOVE TC-Out-Minute TO Out-Minute.
+         IF In-Hour > 23 OR In-Minute > 59 OR Out-Hour > 23
+            OR Out-Minute > 59
+            DISPLAY "Skipping " Name
+                ": invalid time-in/time-out on timecard."
+         ELSE
+            PERFORM CALCULATE
+            PERFORM POST-DTR
+            IF Batch-Post-Mode = "D" OR Batch-Post-Mode = "d"
+               DISPLAY "DTR accumulated for " Name
+                   "; pay deferred to semi-monthly rollup."
+            ELSE
+               PERFORM PRINT
+               ADD Normal-Pay TO Run-Normal
+               ADD OverTime-Pay TO Run-OT
+               ADD Total-Pay TO Run-Pay
+               ADD 1 TO Run-Count
+            END-IF
+         END-IF.
+       EXIT.
+      * accumulate today's worked minutes into the weekly DTR file so a
+      * later semi-monthly rollup can total several days at once
+       POST-DTR.
+         MOVE Name TO DTR-Name.
+         MOVE TC-Date TO DTR-Date.
+         READ DTR-File KEY IS DTR-Key
+            INVALID KEY
+               MOVE Total-Minutes TO DTR-Minutes
+               IF Batch-Post-Mode = "P" OR Batch-Post-Mode = "p"
+                  MOVE "Y" TO DTR-Posted
+               ELSE
+                  MOVE "N" TO DTR-Posted
+               END-IF
+               WRITE DTR-Record
+            NOT INVALID KEY
+               ADD Total-Minutes TO DTR-Minutes
+               IF Batch-Post-Mode = "P" OR Batch-Post-Mode = "p"
+                  MOVE "Y" TO DTR-Posted
+               END-IF
+               REWRITE DTR-Record
+         END-READ.
+       EXIT.
+      * roll one employee's weekly DTR entries for a period into a
+      * single semi-monthly payslip instead of paying one shift at a time
+       SEMI-MONTHLY-RUN.
+         DISPLAY "Employee name: " WITH NO ADVANCING.
+         ACCEPT Name.
+         DISPLAY "Age: " WITH NO ADVANCING.
+         ACCEPT Age.
+         DISPLAY "Period start (YYYYMMDD): " WITH NO ADVANCING.
+         ACCEPT Period-Start.
+         DISPLAY "Period end (YYYYMMDD): " WITH NO ADVANCING.
+         ACCEPT Period-End.
+         MOVE 0 TO Period-Total-Minutes.
+         MOVE 0 TO DTR-Eof.
+         CLOSE DTR-File.
+         OPEN INPUT DTR-File.
+         PERFORM UNTIL DTR-Eof = 1
+            READ DTR-File NEXT RECORD
+               AT END
+                  MOVE 1 TO DTR-Eof
+               NOT AT END
+                  IF DTR-Name = Name
+                     AND DTR-Date >= Period-Start
+                     AND DTR-Date <= Period-End
+                     AND DTR-Posted NOT = "Y"
+                     ADD DTR-Minutes TO Period-Total-Minutes
+                  END-IF
+            END-READ
+         END-PERFORM.
+         CLOSE DTR-File.
+         OPEN I-O DTR-File.
+         PERFORM SEMI-CALCULATE.
+         PERFORM PRINT.
+         MOVE 1 TO Run-Count.
+         MOVE Normal-Pay TO Run-Normal.
+         MOVE OverTime-Pay TO Run-OT.
+         MOVE Total-Pay TO Run-Pay.
+         MOVE Period-End TO Cutoff-Date.
+         PERFORM POST-REGISTER.
+       EXIT.
+      * same pay-rate math as CALCULATE, but against a whole period's
+      * accumulated DTR minutes instead of one day's Time-In/Time-Out
+       SEMI-CALCULATE.
+         PERFORM LOOKUP-RATE.
+         COMPUTE Period-Normal-Minutes = Period-Normal-Hours * 60.
+         IF Period-Total-Minutes <= Period-Normal-Minutes
+            COMPUTE hours = Period-Total-Minutes / 60
+            COMPUTE minutes = Period-Total-Minutes - (hours * 60)
+            COMPUTE hourspay = hours * Normal-Rate
+            COMPUTE minutespay = minutes * Normal-Rate / 60.00
+            COMPUTE Normal-Pay = hourspay + minutespay
+            MOVE 0 TO OverTime-Pay
+         ELSE
+            COMPUTE Normal-Pay = Period-Normal-Hours * Normal-Rate
+            COMPUTE Total-Minutes =
+                Period-Total-Minutes - Period-Normal-Minutes
+            COMPUTE hours = Total-Minutes / 60
+            COMPUTE minutes = Total-Minutes - (hours * 60)
+            COMPUTE othpay = hours * OT-Rate
+            COMPUTE otmpay = minutes * OT-Rate / 60.00
+            COMPUTE OverTime-Pay = othpay + otmpay
+         END-IF.
+         IF Age >= Senior-Age-Limit
+            COMPUTE Normal-Pay ROUNDED =
+                Normal-Pay * Senior-Differential
+            COMPUTE OverTime-Pay ROUNDED =
+                OverTime-Pay * Senior-Differential
+         END-IF.
+         COMPUTE Total-Pay = Normal-Pay + OverTime-Pay.
+       EXIT.
+      * roll this run's totals into the cutoff's period-to-date register
+       POST-REGISTER.
+         MOVE Cutoff-Date TO Reg-Cutoff-Date.
+         READ Register-File KEY IS Reg-Cutoff-Date
+            INVALID KEY
+               MOVE Run-Count TO Reg-Emp-Count
+               MOVE Run-Normal TO Reg-Total-Normal
+               MOVE Run-OT TO Reg-Total-Overtime
+               MOVE Run-Pay TO Reg-Total-Pay
+               WRITE Register-Record
+            NOT INVALID KEY
+               ADD Run-Count TO Reg-Emp-Count
+               ADD Run-Normal TO Reg-Total-Normal
+               ADD Run-OT TO Reg-Total-Overtime
+               ADD Run-Pay TO Reg-Total-Pay
+               REWRITE Register-Record
+         END-READ.
+         DISPLAY "Cutoff " Cutoff-Date " period-to-date total pay: "
+             Reg-Total-Pay " pesos".
+       EXIT.
+      * look up this employee's rate, falling back to the house default
+       LOOKUP-RATE.
+         MOVE Name TO Rate-Name.
+         MOVE 65.00 TO Normal-Rate.
+         MOVE 115.00 TO OT-Rate.
+         IF Rate-Unavail NOT = 1
+            READ Rate-File KEY IS Rate-Name
+               INVALID KEY
+                  DISPLAY "No rate on file for " Name
+                      "; using default rate."
+               NOT INVALID KEY
+                  MOVE Rate-Normal TO Normal-Rate
+                  MOVE Rate-Overtime TO OT-Rate
+            END-READ
+         END-IF.
+       EXIT.
       * function for computing the salary
        CALCULATE.
-         COMPUTE hours=Out-Hour - In-Hour.
-         COMPUTE minutes=Out-Minute - In-Minute.
-         IF In-Hour<=12 AND Out-Hour>=13
-            COMPUTE hours=hours - 1
+         PERFORM LOOKUP-RATE.
+         COMPUTE hours = Out-Hour - In-Hour.
+         COMPUTE minutes = Out-Minute - In-Minute.
+         IF minutes < 0
+            COMPUTE minutes = minutes + 60
+            COMPUTE hours = hours - 1
+         END-IF.
+         IF hours < 0
+            COMPUTE hours = hours + 24
          END-IF.
-         IF hours<=8 AND minutes=0
-            COMPUTE hourspay=hours*65
-            COMPUTE minutespay=minutes*65/60.00
-            COMPUTE Normal-Pay=hourspay+minutespay
+         COMPUTE Total-Minutes = hours * 60 + minutes.
+         IF Age < Minor-Age-Limit
+            AND Total-Minutes > Minor-Max-Minutes
+            MOVE Minor-Max-Minutes TO Total-Minutes
+            DISPLAY "Minor employee; shift capped at "
+                Minor-Max-Minutes " minutes."
+         END-IF.
+         COMPUTE hours = Total-Minutes / 60.
+         COMPUTE minutes = Total-Minutes - (hours * 60).
+         IF Total-Minutes <= 480
+            COMPUTE hourspay = hours * Normal-Rate
+            COMPUTE minutespay = minutes * Normal-Rate / 60.00
+            COMPUTE Normal-Pay = hourspay + minutespay
             MOVE 0 TO OverTime-Pay
          ELSE
-            COMPUTE Normal-Pay=8*65
-            COMPUTE hours=hours - 8
-            COMPUTE othpay=hours*115
-            COMPUTE otmpay=minutes*115/60.00
-            COMPUTE OverTime-Pay=othpay+otmpay
+            COMPUTE Normal-Pay = 8 * Normal-Rate
+            COMPUTE hours = hours - 8
+            COMPUTE othpay = hours * OT-Rate
+            COMPUTE otmpay = minutes * OT-Rate / 60.00
+            COMPUTE OverTime-Pay = othpay + otmpay
+         END-IF.
+         IF Age >= Senior-Age-Limit
+            COMPUTE Normal-Pay ROUNDED =
+                Normal-Pay * Senior-Differential
+            COMPUTE OverTime-Pay ROUNDED =
+                OverTime-Pay * Senior-Differential
          END-IF.
          COMPUTE Total-Pay=Normal-Pay+OverTime-Pay.
-      * function for printing the output 
+       EXIT.
+      * function for printing the output
        PRINT.
          DISPLAY "===============================================".
          DISPLAY "Name: "Name.
@@ -89,4 +465,18 @@
          DISPLAY "Overtime Pay: "OverTime-Pay" pesos".
          DISPLAY "Total Pay: "Total-Pay" pesos".
          DISPLAY "===============================================".
+         PERFORM WRITE-PAYSLIP.
+       EXIT.
+      * leave a durable, printable payslip record for this employee
+       WRITE-PAYSLIP.
+         MOVE SPACES TO Payslip-Record.
+         STRING "Name: " Name
+                " Age: " Age
+                " Normal Pay: " Normal-Pay
+                " Overtime Pay: " OverTime-Pay
+                " Total Pay: " Total-Pay " pesos"
+             DELIMITED BY SIZE INTO Payslip-Record
+         END-STRING.
+         WRITE Payslip-Record.
+       EXIT.
       * END OF PROGRAM
