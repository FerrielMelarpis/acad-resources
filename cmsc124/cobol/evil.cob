@@ -7,6 +7,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT UACCOUNT ASSIGN TO "ACCOUNTS.DAT".
+       SELECT AUDITFILE ASSIGN TO "AUDITLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS audit-status.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,6 +22,11 @@
            03 fbday pic 9(2).
            03 fbyear pic 9(4).
          02 fbalance pic 9(5)V9(2).
+         02 ffailcount pic 9.
+         02 flocked pic X.
+
+       FD AUDITFILE.
+       01 audit-record pic X(100).
 
        WORKING-STORAGE SECTION.
        77 cnt pic 9(1).
@@ -30,6 +38,22 @@
        77 choice2 pic 9(1).
        77 val pic 9(10)V9(2).
        77 luser pic X(20).
+       77 supervisor-pin pic 9(4) VALUE 9999.
+       77 super-try pic 9(4).
+       77 audit-status pic XX.
+       77 audit-type pic X(8).
+       77 audit-date pic 9(8).
+       77 audit-time pic 9(8).
+       77 min-age pic 9(2) VALUE 18.
+       01 cur-date-rec.
+         02 cur-year pic 9(4).
+         02 cur-month pic 9(2).
+         02 cur-day pic 9(2).
+      *bmonth is free-text, so the age check below only treats it as a
+      *calendar month when it parses as one; otherwise it falls back
+      *to a year-only comparison rather than guess a month
+       77 birth-month pic 9(2).
+       77 age-years pic S9(3).
        01 useraccount.
          02 user OCCURS 5 TIMES.
            03 username pic X(20).
@@ -39,11 +63,14 @@
              04 bday pic 9(2).
              04 byear pic 9(4).
            03 balance pic 9(5)V9(2).
+           03 failcount pic 9.
+           03 locked pic X.
 
        PROCEDURE DIVISION.
       *writes data to file
        COMPUTE cnt = 1.
        PERFORM READDATA
+       PERFORM OPENAUDIT
        PERFORM UNTIL choice=3
          DISPLAY "[1] Create New Account"
          DISPLAY "[2] Login"
@@ -59,9 +86,30 @@
          END-IF
          END-PERFORM.
 
-       PERFORM WRITEDATA
+       CLOSE AUDITFILE.
        STOP RUN.
 
+       OPENAUDIT.
+         OPEN EXTEND AUDITFILE.
+         IF audit-status = "35"
+           OPEN OUTPUT AUDITFILE
+           CLOSE AUDITFILE
+           OPEN EXTEND AUDITFILE
+         END-IF.
+         EXIT.
+
+       WRITEAUDIT.
+         ACCEPT audit-date FROM DATE YYYYMMDD.
+         ACCEPT audit-time FROM TIME.
+         MOVE SPACES TO audit-record.
+         STRING username(loggedin) " " audit-type " " val
+                " Balance: " balance(loggedin)
+                " " audit-date " " audit-time
+             DELIMITED BY SIZE INTO audit-record
+         END-STRING.
+         WRITE audit-record.
+         EXIT.
+
 
        PLOOP.
          DISPLAY "[0] Logout".
@@ -88,29 +136,76 @@
          ELSE
            DISPLAY "User Name (a-zA-Z0-9): " WITH NO ADVANCING
            ACCEPT username(cnt)
-           DISPLAY "  Month: " WITH NO ADVANCING
-           ACCEPT bmonth(cnt)
-           DISPLAY "  Day  : " WITH NO ADVANCING
-           ACCEPT bday(cnt)
-           DISPLAY "  Year : " WITH NO ADVANCING
-           ACCEPT byear(cnt)
-           DISPLAY "PIN: " WITH NO ADVANCING
-           ACCEPT userpin(cnt)
-           COMPUTE balance(cnt) = 500.00
-           COMPUTE cnt = cnt + 1
+           PERFORM DUPCHECK
+           IF toggle = 1
+             DISPLAY "That username is already taken."
+           ELSE
+             DISPLAY "  Month: " WITH NO ADVANCING
+             ACCEPT bmonth(cnt)
+             DISPLAY "  Day  : " WITH NO ADVANCING
+             ACCEPT bday(cnt)
+             DISPLAY "  Year : " WITH NO ADVANCING
+             ACCEPT byear(cnt)
+             ACCEPT cur-date-rec FROM DATE YYYYMMDD
+             COMPUTE age-years = cur-year - byear(cnt)
+             IF bmonth(cnt)(1:2) IS NUMERIC
+               MOVE bmonth(cnt)(1:2) TO birth-month
+               IF cur-month < birth-month
+                 OR (cur-month = birth-month AND cur-day < bday(cnt))
+                 COMPUTE age-years = age-years - 1
+               END-IF
+             END-IF
+             IF age-years < min-age
+               DISPLAY "Must be at least 18 years old to open an "
+                   "account."
+             ELSE
+               DISPLAY "PIN: " WITH NO ADVANCING
+               ACCEPT userpin(cnt) WITH NO ECHO
+               COMPUTE balance(cnt) = 500.00
+               MOVE 0 TO failcount(cnt)
+               MOVE "N" TO locked(cnt)
+               COMPUTE cnt = cnt + 1
+               PERFORM WRITEDATA
+             END-IF
+           END-IF
          END-IF
          EXIT.
+      *scans the usernames already on file for a match against username(cnt)
+       DUPCHECK.
+         COMPUTE toggle = 0.
+         COMPUTE iterator = 1.
+         PERFORM UNTIL iterator=cnt
+           IF username(iterator) = username(cnt)
+             COMPUTE toggle = 1
+           END-IF
+           COMPUTE iterator = iterator + 1
+           END-PERFORM.
+         EXIT.
 
        DEPOSIT.
          DISPLAY "Amount to deposit : " WITH NO ADVANCING.
          ACCEPT val.
-         COMPUTE balance(loggedin) = balance(loggedin) + val.
+         IF val <= 99999.99 - balance(loggedin)
+           COMPUTE balance(loggedin) = balance(loggedin) + val
+           MOVE "DEPOSIT" TO audit-type
+           PERFORM WRITEAUDIT
+           PERFORM WRITEDATA
+         ELSE
+           DISPLAY "This account can only hold up to 99999.99 pesos"
+         END-IF.
          EXIT.
 
        WITHDRAW.
          DISPLAY "Amount to withdraw : " WITH NO ADVANCING.
          ACCEPT val.
-         COMPUTE balance(loggedin) = balance(loggedin) - val.
+         IF val <= balance(loggedin)
+           COMPUTE balance(loggedin) = balance(loggedin) - val
+           MOVE "WITHDRAW" TO audit-type
+           PERFORM WRITEAUDIT
+           PERFORM WRITEDATA
+         ELSE
+           DISPLAY "Insufficient funds"
+         END-IF.
          EXIT.
 
        DOLOGIN.
@@ -124,13 +219,27 @@
            COMPUTE iterator = iterator + 1
            END-PERFORM.
          IF loggedin > 0
-           DISPLAY "PIN : " WITH NO ADVANCING
-           ACCEPT luser
-           DISPLAY loggedin " " userpin(loggedin)
-           IF luser = userpin(loggedin)
-             DISPLAY "Successfully Logged In!"
+           IF locked(loggedin) = "Y"
+             PERFORM SUPEROVERRIDE
+           END-IF
+           IF locked(loggedin) NOT = "Y"
+             DISPLAY "PIN : " WITH NO ADVANCING
+             ACCEPT luser WITH NO ECHO
+             IF luser = userpin(loggedin)
+               COMPUTE failcount(loggedin) = 0
+               DISPLAY "Successfully Logged In!"
+             ELSE
+               COMPUTE failcount(loggedin) = failcount(loggedin) + 1
+               IF failcount(loggedin) >= 3
+                 MOVE "Y" TO locked(loggedin)
+                 DISPLAY "Account locked: too many failed PINs."
+               ELSE
+                 DISPLAY "Invalid PIN"
+               END-IF
+               COMPUTE loggedin = 0
+             END-IF
+             PERFORM WRITEDATA
            ELSE
-             DISPLAY "Invalid PIN"
              COMPUTE loggedin = 0
            END-IF
          ELSE
@@ -138,6 +247,19 @@
          END-IF
          EXIT.
 
+       SUPEROVERRIDE.
+         DISPLAY "Account is locked. Supervisor PIN: " WITH NO ADVANCING.
+         ACCEPT super-try WITH NO ECHO.
+         IF super-try = supervisor-pin
+           COMPUTE failcount(loggedin) = 0
+           MOVE "N" TO locked(loggedin)
+           DISPLAY "Supervisor override accepted; account unlocked."
+           PERFORM WRITEDATA
+         ELSE
+           DISPLAY "Supervisor override denied."
+         END-IF.
+         EXIT.
+
        WRITEDATA.
          COMPUTE iterator = 1.
          OPEN OUTPUT UACCOUNT.
@@ -165,11 +287,28 @@
          EXIT.
 
        RECC.
+         IF cnt = 1
+           PERFORM VALIDATELAYOUT
+         END-IF
          MOVE  fuser TO user(cnt)
          DISPLAY "Reading " username(cnt) " to " cnt.
          COMPUTE cnt = cnt + 1.
          EXIT.
 
+      *sanity-checks the first record on file against this program's
+      *layout; StudentRecords writes a same-length record with the
+      *birthday and PIN fields reordered, so a plain length check alone
+      *would not catch a file written by that branch
+       VALIDATELAYOUT.
+         IF fbyear IS NOT NUMERIC
+           OR fbyear < 1900 OR fbyear > 2099
+           DISPLAY "ACCOUNTS.DAT does not match the layout this "
+           DISPLAY "program expects."
+           CLOSE UACCOUNT
+           STOP RUN
+         END-IF.
+         EXIT.
+
 
 
 
