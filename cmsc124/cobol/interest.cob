@@ -0,0 +1,134 @@
+      * nightly interest-posting batch job against ACCOUNTS.DAT
+      * Copyright (C) 2014 Ferriel Lisandro B. Melarpis
+      * This program is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation, either version 3 of the License, or (at
+      * your option) any later version.
+      * This program is distributed in the hope that it will be useful, but
+      * WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
+      * General Public License for more details.
+      * You should have received a copy of the GNU General Public License
+      * along with this program.  If not, see <http://www.gnu.org/licenses/>.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. PostInterest.
+	AUTHOR. FerrielMelarpis.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+      * same ACCOUNTS.DAT/AUDITLOG.DAT StudentRecords already maintains,
+      * in StudentRecords' indexed layout (RECORD KEY IS fusername).
+      * evil.cob and GENIO2.cob still write ACCOUNTS.DAT as a plain
+      * sequential file with a different field order, so this job only
+      * runs against StudentRecords' data until all three branches share
+      * one physical file format.
+	SELECT fp ASSIGN TO "ACCOUNTS.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS fusername
+            FILE STATUS IS Fp-Status.
+	SELECT Audit-File ASSIGN TO "AUDITLOG.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS Audit-Status.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD fp.
+	01 fuser.
+              02 fusername pic X(20).
+              02 fbirthday.
+                     03 fbmonth pic X(10).
+                     03 fbday pic 99.
+                     03 fbyear pic 9(4).
+              02 fuserpin pic 9(4).
+              02 fusermoney pic 9(5)V99.
+              02 ffailcount pic 9.
+              02 flocked pic X.
+	FD Audit-File.
+	01 Audit-Record pic X(100).
+
+	WORKING-STORAGE SECTION.
+      * monthly interest rate applied to every balance on file; change
+      * this one line whenever the bank repricing the savings rate
+       77 Interest-Rate pic 9V9999 VALUE 0.0025.
+       77 Interest-Amt pic 9(5)V99.
+       77 Fp-Status pic XX.
+       77 Audit-Status pic XX.
+       77 Eof pic X VALUE "N".
+       77 Audit-Date pic 9(8).
+       77 Audit-Time pic 9(8).
+       77 Accounts-Posted pic 9(5) VALUE 0.
+
+	PROCEDURE DIVISION.
+              PERFORM OpenFiles.
+              PERFORM PostAccount UNTIL Eof = "Y".
+              PERFORM CloseFiles.
+              DISPLAY "Posted interest to " Accounts-Posted
+                      " account(s).".
+       STOP RUN.
+      * open ACCOUNTS.DAT for random access and AUDITLOG.DAT for append
+       OpenFiles.
+              OPEN I-O fp.
+              IF Fp-Status NOT = "00"
+                     DISPLAY "ACCOUNTS.DAT not available; cannot post "
+                         "interest."
+                     STOP RUN
+              END-IF.
+              PERFORM ValidateLayout.
+              OPEN EXTEND Audit-File.
+              IF Audit-Status = "35"
+                     OPEN OUTPUT Audit-File
+                     CLOSE Audit-File
+                     OPEN EXTEND Audit-File
+              END-IF.
+       EXIT.
+      * sample the first record on file and sanity-check fbyear, the
+      * same guard StudentRecords runs before trusting this file's
+      * layout; then reopen so PostAccount starts from the first record
+       ValidateLayout.
+              READ fp NEXT RECORD.
+              IF Fp-Status = "00"
+                     IF fbyear IS NOT NUMERIC
+                       OR fbyear < 1900 OR fbyear > 2099
+                            DISPLAY "ACCOUNTS.DAT does not match the "
+                                "layout this program expects."
+                            CLOSE fp
+                            STOP RUN
+                     END-IF
+                     CLOSE fp
+                     OPEN I-O fp
+              END-IF.
+       EXIT.
+      * credit one account's share of interest and log it to the audit
+      * trail, walking ACCOUNTS.DAT from front to back
+       PostAccount.
+              READ fp NEXT RECORD
+                     AT END
+                            MOVE "Y" TO Eof
+                     NOT AT END
+                            COMPUTE Interest-Amt ROUNDED =
+                                    fusermoney * Interest-Rate
+                            ADD Interest-Amt TO fusermoney
+                            REWRITE fuser
+                            ADD 1 TO Accounts-Posted
+                            PERFORM WriteAudit
+              END-READ.
+       EXIT.
+      * append one AUDITLOG.DAT line for the interest just posted
+       WriteAudit.
+              ACCEPT Audit-Date FROM DATE YYYYMMDD.
+              ACCEPT Audit-Time FROM TIME.
+              MOVE SPACES TO Audit-Record.
+              STRING fusername " INTEREST " Interest-Amt
+                     " Balance: " fusermoney
+                     " " Audit-Date " " Audit-Time
+                  DELIMITED BY SIZE INTO Audit-Record
+              END-STRING.
+              WRITE Audit-Record.
+       EXIT.
+       CloseFiles.
+              CLOSE fp.
+              CLOSE Audit-File.
+       EXIT.
+      * END OF PROGRAM
